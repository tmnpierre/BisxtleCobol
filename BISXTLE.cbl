@@ -9,41 +9,195 @@
        AUTHOR. Pierre.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Journal d'audit : une ligne par vérification bissextile
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+      *    Table précalculée des années bissextiles (voir BLDLEAP).
+      *    OPTIONAL : le programme fonctionne même si la table n'a
+      *    pas encore été générée, en recalculant à la volée.
+           SELECT OPTIONAL LEAP-YEAR-TABLE ASSIGN TO LEAPTAB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS LT-ANNEE
+               FILE STATUS IS WS-LEAPTAB-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD PIC X(60).
+
+       FD  LEAP-YEAR-TABLE.
+           COPY LEAPREC.
+
        WORKING-STORAGE SECTION.
 
-      *    Année à vérifier
-       01  ANNEE PIC 9(04).
-      *    Indicateur pour savoir si l'année est bissextile
-       01  BISSEXTILE PIC X(03) VALUE 'NON'.
+      *    Année / indicateur bissextile (voir copybook YEARREC)
+           COPY YEARREC.
       *    Pour stocker la réponse de l'utilisateur (Oui/Non)
        01  ANS PIC X(01).
 
+      *    Bornes métier acceptées pour ANNEE (systèmes de planification
+      *    en aval ne supportent pas au-delà de cette plage)
+       01  ANNEE-MIN PIC 9(04) VALUE 1753.
+       01  ANNEE-MAX PIC 9(04) VALUE 2099.
+      *    Indicateur : ANNEE est-elle dans la plage autorisée ?
+       01  ANNEE-VALIDE PIC X(01).
+           88  ANNEE-EST-VALIDE VALUE 'O'.
+
+      *    Zone de saisie brute : permet de valider que l'opérateur a
+      *    bien tapé 4 chiffres avant de les déplacer vers ANNEE
+       01  WS-ANNEE-SAISIE PIC X(04) VALUE SPACES.
+
+      *    Mode historique : autorise les années antérieures à 1753
+      *    (jusqu'à 0001) pour valider des dates d'avant la réforme
+      *    grégorienne de 1582, avec application de la règle julienne
+       01  WS-MODE-HISTORIQUE PIC X(01) VALUE 'N'.
+           88  MODE-HISTORIQUE VALUE 'O'.
+      *    Système calendaire appliqué à l'année en cours
+       01  WS-CALENDRIER PIC X(01) VALUE 'G'.
+           88  CALENDRIER-JULIEN VALUE 'J'.
+           88  CALENDRIER-GREGORIEN VALUE 'G'.
+
+      *    Indique si la table précalculée a pu être ouverte
+       01  WS-LEAPTAB-STATUS PIC X(02) VALUE '00'.
+       01  WS-TABLE-DISPONIBLE PIC X(01) VALUE 'N'.
+           88  TABLE-DISPONIBLE VALUE 'Y'.
+
+      *    Zones utilisées pour construire la ligne d'audit
+       01  WS-AUDIT-STATUS PIC X(02) VALUE '00'.
+       01  WS-AUDIT-DATE PIC 9(08).
+       01  WS-AUDIT-TIME PIC 9(08).
+       01  WS-AUDIT-USER PIC X(08) VALUE SPACES.
+       01  WS-AUDIT-LIGNE.
+           05  WS-AUDIT-LG-DATE PIC 9(08).
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  WS-AUDIT-LG-TIME PIC 9(08).
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  WS-AUDIT-LG-USER PIC X(08).
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  WS-AUDIT-LG-ANNEE PIC 9(04).
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  WS-AUDIT-LG-BISSEXT PIC X(03).
+
        PROCEDURE DIVISION.
 
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY "Erreur ouverture AUDITLOG, statut "
+                   WS-AUDIT-STATUS
+               STOP RUN
+           END-IF
+           ACCEPT WS-AUDIT-USER FROM ENVIRONMENT "USER"
+
+           OPEN INPUT LEAP-YEAR-TABLE
+           IF WS-LEAPTAB-STATUS = '00'
+               SET TABLE-DISPONIBLE TO TRUE
+           END-IF
+
+           DISPLAY "Mode historique (années < 1753, calendrier "
+           DISPLAY "julien avant 1582) ? (O/N) : " WITH NO ADVANCING
+           ACCEPT WS-MODE-HISTORIQUE
+           MOVE FUNCTION UPPER-CASE(WS-MODE-HISTORIQUE)
+               TO WS-MODE-HISTORIQUE
+           IF MODE-HISTORIQUE
+               MOVE 1 TO ANNEE-MIN
+           END-IF
+
            PERFORM UNTIL ANS = 'N'
-               DISPLAY "Veuillez entrer une année : "
-               WITH NO ADVANCING
-               ACCEPT ANNEE
+               PERFORM UNTIL ANNEE-EST-VALIDE
+                   DISPLAY "Veuillez entrer une année : "
+                   WITH NO ADVANCING
+                   ACCEPT WS-ANNEE-SAISIE
 
-      *    Vérifie si l'année est bissextile
-               IF FUNCTION MOD(ANNEE, 4) = 0 AND 
-                  (FUNCTION MOD(ANNEE, 100) <> 0 OR 
-                   FUNCTION MOD(ANNEE, 400) = 0)
-                   MOVE 'OUI' TO BISSEXTILE
+                   IF WS-ANNEE-SAISIE NOT NUMERIC
+                       MOVE 'N' TO ANNEE-VALIDE
+                       DISPLAY "Saisie invalide : entrez 4 chiffres "
+                           "(ex. 2028)."
+                   ELSE
+                       MOVE WS-ANNEE-SAISIE TO ANNEE
+                       IF ANNEE < ANNEE-MIN OR ANNEE > ANNEE-MAX
+                           MOVE 'N' TO ANNEE-VALIDE
+                           DISPLAY "Année hors plage. Plage : "
+                           DISPLAY ANNEE-MIN " - " ANNEE-MAX
+                       ELSE
+                           MOVE 'O' TO ANNEE-VALIDE
+                       END-IF
+                   END-IF
+               END-PERFORM
+               MOVE 'N' TO ANNEE-VALIDE
+
+      *    Détermine le système calendaire applicable à cette année
+               IF MODE-HISTORIQUE AND ANNEE < 1582
+                   SET CALENDRIER-JULIEN TO TRUE
                ELSE
-                   MOVE 'NON' TO BISSEXTILE
+                   SET CALENDRIER-GREGORIEN TO TRUE
+               END-IF
+
+      *    Recherche d'abord dans la table précalculée (grégorien
+      *    uniquement), sinon calcule selon le système calendaire
+               IF TABLE-DISPONIBLE AND CALENDRIER-GREGORIEN
+                   MOVE ANNEE TO LT-ANNEE
+                   READ LEAP-YEAR-TABLE
+                       INVALID KEY
+                           PERFORM 8000-CALCULER-BISSEXTILE
+                       NOT INVALID KEY
+                           MOVE LT-BISSEXTILE TO BISSEXTILE
+                   END-READ
+               ELSE
+                   PERFORM 8000-CALCULER-BISSEXTILE
                END-IF
 
       *    Affiche le résultat
+               IF CALENDRIER-JULIEN
+                   DISPLAY "(calendrier julien appliqué)"
+               END-IF
            DISPLAY "L'année " ANNEE " est-elle bissextile? " BISSEXTILE
 
+      *    Trace la vérification dans le journal d'audit
+               ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-AUDIT-TIME FROM TIME
+               MOVE WS-AUDIT-DATE TO WS-AUDIT-LG-DATE
+               MOVE WS-AUDIT-TIME TO WS-AUDIT-LG-TIME
+               MOVE WS-AUDIT-USER TO WS-AUDIT-LG-USER
+               MOVE ANNEE TO WS-AUDIT-LG-ANNEE
+               MOVE BISSEXTILE TO WS-AUDIT-LG-BISSEXT
+               MOVE WS-AUDIT-LIGNE TO AUDIT-RECORD
+               WRITE AUDIT-RECORD
+
                DISPLAY "Voulez-vous vérifier une autre année? (Y/N): "
                WITH NO ADVANCING
                ACCEPT ANS
                MOVE FUNCTION UPPER-CASE(ANS) TO ANS
            END-PERFORM
 
+           CLOSE AUDIT-FILE
+           IF TABLE-DISPONIBLE
+               CLOSE LEAP-YEAR-TABLE
+           END-IF
            STOP RUN.
 
+      *    Utilisée quand la table est indisponible, ne couvre pas
+      *    l'année demandée, ou que le calendrier julien s'applique
+       8000-CALCULER-BISSEXTILE.
+           IF CALENDRIER-JULIEN
+      *        Règle julienne : divisible par 4, sans exception séculaire
+               IF FUNCTION MOD(ANNEE, 4) = 0
+                   MOVE 'OUI' TO BISSEXTILE
+               ELSE
+                   MOVE 'NON' TO BISSEXTILE
+               END-IF
+           ELSE
+      *        Règle grégorienne
+               IF FUNCTION MOD(ANNEE, 4) = 0 AND
+                  (FUNCTION MOD(ANNEE, 100) <> 0 OR
+                   FUNCTION MOD(ANNEE, 400) = 0)
+                   MOVE 'OUI' TO BISSEXTILE
+               ELSE
+                   MOVE 'NON' TO BISSEXTILE
+               END-IF
+           END-IF.
+
