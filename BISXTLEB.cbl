@@ -0,0 +1,451 @@
+      ******************************************************************
+      *                                                                *
+      *   OBJECTIF  : Version batch de BISXTLE - traite une liste      *
+      *               d'annees lue en sequentiel (YEAR-INPUT-FILE) et  *
+      *               ecrit le resultat bissextile pour chacune dans   *
+      *               YEAR-OUTPUT-FILE, sans intervention operateur.   *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BISXTLEB.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-INPUT-FILE ASSIGN TO YEARIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YEARIN-STATUS.
+
+           SELECT YEAR-OUTPUT-FILE ASSIGN TO YEAROUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YEAROUT-STATUS.
+
+      *    Table précalculée des années bissextiles (voir BLDLEAP).
+      *    OPTIONAL : le batch fonctionne même si la table n'a pas
+      *    encore été générée, en recalculant à la volée.
+           SELECT OPTIONAL LEAP-YEAR-TABLE ASSIGN TO LEAPTAB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS LT-ANNEE
+               FILE STATUS IS WS-LEAPTAB-STATUS.
+
+      *    Point de reprise : nombre d'enregistrements deja confirmes.
+      *    Present et non vide -> le run precedent a ete interrompu et
+      *    ce run redemarre juste apres le dernier point de controle.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+      *    Rapport sommaire bissextile/non-bissextile par siecle,
+      *    produit a la fin du run.
+           SELECT SUMMARY-FILE ASSIGN TO SUMRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YEAR-INPUT-FILE
+           RECORDING MODE IS F.
+      *    Une annee par enregistrement dans le fichier d'entree
+       01  YEAR-INPUT-RECORD.
+           05  YI-ANNEE PIC 9(04).
+
+       FD  YEAR-OUTPUT-FILE
+           RECORDING MODE IS F.
+      *    Annee + indicateur bissextile pour chaque annee traitee
+       01  YEAR-OUTPUT-RECORD.
+           05  YO-ANNEE PIC 9(04).
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  YO-BISSEXTILE PIC X(03).
+
+       FD  LEAP-YEAR-TABLE.
+           COPY LEAPREC.
+
+      *    Point de controle : nombre d'enregistrements confirmes plus
+      *    l'etat des compteurs par siecle a cet instant, pour que le
+      *    rapport sommaire d'une reprise reste exact (voir 3200 et
+      *    6000)
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT PIC 9(08).
+           05  CKPT-SIECLE-TABLE.
+               10  CKPT-SIECLE-ENTREE OCCURS 100 TIMES.
+                   15  CKPT-ST-LEAP-COUNT PIC 9(08).
+                   15  CKPT-ST-NONLEAP-COUNT PIC 9(08).
+
+       FD  SUMMARY-FILE
+           RECORDING MODE IS F.
+       01  SUMMARY-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *    Annee / indicateur bissextile (voir copybook YEARREC)
+           COPY YEARREC.
+
+       01  WS-YEARIN-STATUS PIC X(02) VALUE '00'.
+       01  WS-YEAROUT-STATUS PIC X(02) VALUE '00'.
+
+       01  WS-EOF-YEARIN PIC X(01) VALUE 'N'.
+           88  EOF-YEARIN VALUE 'Y'.
+
+      *    Bornes métier acceptées pour ANNEE (mêmes contraintes que
+      *    BISXTLE, voir BISXTLE.cbl : les systèmes de planification en
+      *    aval ne supportent pas au-delà de cette plage). Le batch
+      *    n'ayant pas de "mode historique" à activer par l'opérateur,
+      *    les années antérieures à la réforme grégorienne (< 1582,
+      *    calendrier julien, voir requête 006) restent acceptées
+      *    automatiquement en plus de la plage métier.
+       01  ANNEE-MIN PIC 9(04) VALUE 1753.
+       01  ANNEE-MAX PIC 9(04) VALUE 2099.
+
+      *    Annee lue valide (numerique, non nulle, dans la plage
+      *    acceptee) ? Une annee illisible ou hors plage ne doit pas
+      *    faire abend le batch ni bloquer une reprise, voir 2000 et
+      *    3300.
+       01  WS-ANNEE-VALIDE PIC X(01) VALUE 'O'.
+           88  ANNEE-LUE-VALIDE VALUE 'O'.
+
+      *    Pour lire jusqu'au dernier enregistrement de CHECKPOINT-FILE
+      *    (voir 1000) : sous JCL DISP=MOD, un OPEN OUTPUT ne tronque
+      *    pas le fichier mais se positionne en fin, donc le fichier
+      *    peut contenir plusieurs points de controle successifs et
+      *    seul le dernier est a jour.
+       01  WS-EOF-CHKPT PIC X(01) VALUE 'N'.
+           88  EOF-CHKPT VALUE 'Y'.
+
+       01  WS-LEAPTAB-STATUS PIC X(02) VALUE '00'.
+       01  WS-TABLE-DISPONIBLE PIC X(01) VALUE 'N'.
+           88  TABLE-DISPONIBLE VALUE 'Y'.
+
+      *    Zones de reprise sur point de controle
+       01  WS-CHKPT-STATUS PIC X(02) VALUE '00'.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(08) VALUE 100.
+       01  WS-RECORD-COUNT PIC 9(08) VALUE 0.
+       01  WS-RESTART-COUNT PIC 9(08) VALUE 0.
+
+      *    Tampon des resultats pas encore confirmes par un point de
+      *    controle : YEAR-OUTPUT-FILE n'est ecrit qu'au moment du
+      *    WRITE de checkpoint (voir 5000), donc un abend entre deux
+      *    points de controle ne laisse jamais de resultats orphelins
+      *    sur le fichier de sortie et une reprise ne duplique rien.
+      *    OCCURS doit rester synchronise avec WS-CHECKPOINT-INTERVAL.
+       01  WS-BUFFER-COUNT PIC 9(08) VALUE 0.
+       01  WS-BUFFER-TABLE.
+           05  WSB-ENTREE OCCURS 100 TIMES INDEXED BY WSB-IDX.
+               10  WSB-ANNEE PIC 9(04).
+               10  WSB-BISSEXTILE PIC X(03).
+
+       01  WS-SUMRPT-STATUS PIC X(02) VALUE '00'.
+
+      *    Système calendaire appliqué à l'année en cours (voir
+      *    BISXTLE : julien avant 1582, grégorien à partir de 1582)
+       01  WS-CALENDRIER PIC X(01) VALUE 'G'.
+           88  CALENDRIER-JULIEN VALUE 'J'.
+           88  CALENDRIER-GREGORIEN VALUE 'G'.
+
+      *    Compteurs bissextile/non-bissextile cumules par siecle
+      *    (siecle 1 = annees 0001-0100, siecle 2 = 0101-0200, etc.)
+      *    PIC 9(03) car ANNEE va jusqu'a 9999 (YI-ANNEE PIC 9(04)),
+      *    ce qui donne un siecle 100 - un PIC 9(02) le tronquerait
+      *    silencieusement a 0 et ferait indexer SIECLE-ENTREE hors
+      *    plage.
+       01  WS-SIECLE-NUM PIC 9(03).
+       01  SIECLE-TABLE.
+           05  SIECLE-ENTREE OCCURS 100 TIMES INDEXED BY SIECLE-IDX.
+               10  ST-LEAP-COUNT PIC 9(08) VALUE ZERO.
+               10  ST-NONLEAP-COUNT PIC 9(08) VALUE ZERO.
+
+      *    Zones de mise en forme du rapport sommaire. WS-SIECLE-FIN
+      *    est en PIC 9(05) : la fin nominale du siecle 100 (10000)
+      *    ne tient pas sur 4 chiffres.
+       01  WS-SIECLE-DEBUT PIC 9(04).
+       01  WS-SIECLE-FIN PIC 9(05).
+       01  WS-SIECLE-TOTAL PIC 9(08).
+       01  WS-SIECLE-PCT PIC 999V99.
+       01  RPT-DETAIL-LINE.
+           05  RPT-PERIODE PIC X(10).
+           05  FILLER PIC X(03) VALUE SPACES.
+           05  RPT-LEAP PIC ZZ,ZZZ,ZZ9.
+           05  FILLER PIC X(04) VALUE SPACES.
+           05  RPT-NONLEAP PIC ZZ,ZZZ,ZZ9.
+           05  FILLER PIC X(04) VALUE SPACES.
+           05  RPT-PCT PIC ZZ9.99.
+           05  FILLER PIC X(01) VALUE '%'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALISATION
+           PERFORM UNTIL EOF-YEARIN
+               PERFORM 2000-LIRE-ANNEE
+               IF NOT EOF-YEARIN
+                   IF ANNEE-LUE-VALIDE
+                       PERFORM 3000-VERIFIER-BISSEXTILE
+                   ELSE
+                       PERFORM 3300-SIGNALER-ANNEE-INVALIDE
+                   END-IF
+                   PERFORM 4000-ECRIRE-RESULTAT
+                   PERFORM 5000-POINT-DE-CONTROLE
+               END-IF
+           END-PERFORM
+           PERFORM 9000-TERMINAISON
+           STOP RUN.
+
+       1000-INITIALISATION.
+           OPEN INPUT YEAR-INPUT-FILE
+           IF WS-YEARIN-STATUS NOT = '00'
+               DISPLAY "Erreur ouverture YEARIN, statut "
+                   WS-YEARIN-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT LEAP-YEAR-TABLE
+           IF WS-LEAPTAB-STATUS = '00'
+               SET TABLE-DISPONIBLE TO TRUE
+           END-IF
+
+      *    Recherche d'un point de controle laisse par un run interrompu.
+      *    Lit jusqu'a la fin du fichier et ne retient que le dernier
+      *    enregistrement : sous DISP=MOD le fichier peut accumuler les
+      *    points de controle de plusieurs runs, le premier n'est donc
+      *    pas forcement le plus recent.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = '00'
+               PERFORM UNTIL EOF-CHKPT
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET EOF-CHKPT TO TRUE
+                       NOT AT END
+                           MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+                           MOVE CKPT-SIECLE-TABLE TO SIECLE-TABLE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF WS-RESTART-COUNT > 0
+               DISPLAY "Reprise apres le point de controle "
+                   WS-RESTART-COUNT
+               OPEN EXTEND YEAR-OUTPUT-FILE
+               MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+               PERFORM WS-RESTART-COUNT TIMES
+                   PERFORM 2000-LIRE-ANNEE
+               END-PERFORM
+           ELSE
+               OPEN OUTPUT YEAR-OUTPUT-FILE
+           END-IF
+           IF WS-YEAROUT-STATUS NOT = '00'
+               DISPLAY "Erreur ouverture YEAROUT, statut "
+                   WS-YEAROUT-STATUS
+               STOP RUN
+           END-IF.
+
+      *    Une annee est acceptee si elle est numerique et non nulle,
+      *    et si en plus elle est soit anterieure a la reforme
+      *    gregorienne (< 1582, carve-out julien de la requete 006,
+      *    automatique en batch), soit dans la plage metier
+      *    ANNEE-MIN/ANNEE-MAX (requete 001). La zone grise 1582-1752
+      *    n'appartient a aucun des deux cas et est donc rejetee.
+       2000-LIRE-ANNEE.
+           MOVE 'O' TO WS-ANNEE-VALIDE
+           READ YEAR-INPUT-FILE
+               AT END
+                   SET EOF-YEARIN TO TRUE
+               NOT AT END
+                   IF YI-ANNEE NOT NUMERIC OR YI-ANNEE = 0
+                       MOVE 'N' TO WS-ANNEE-VALIDE
+                   ELSE
+                       IF YI-ANNEE >= 1582 AND
+                          (YI-ANNEE < ANNEE-MIN OR YI-ANNEE > ANNEE-MAX)
+                           MOVE 'N' TO WS-ANNEE-VALIDE
+                       END-IF
+                   END-IF
+                   MOVE YI-ANNEE TO ANNEE
+           END-READ.
+
+      *    Recherche d'abord dans la table precalculee (gregorien
+      *    uniquement), sinon calcule selon le systeme calendaire
+       3000-VERIFIER-BISSEXTILE.
+           IF ANNEE < 1582
+               SET CALENDRIER-JULIEN TO TRUE
+           ELSE
+               SET CALENDRIER-GREGORIEN TO TRUE
+           END-IF
+
+           IF TABLE-DISPONIBLE AND CALENDRIER-GREGORIEN
+               MOVE ANNEE TO LT-ANNEE
+               READ LEAP-YEAR-TABLE
+                   INVALID KEY
+                       PERFORM 3100-CALCULER-BISSEXTILE
+                   NOT INVALID KEY
+                       MOVE LT-BISSEXTILE TO BISSEXTILE
+               END-READ
+           ELSE
+               PERFORM 3100-CALCULER-BISSEXTILE
+           END-IF
+           PERFORM 3200-CUMULER-SIECLE.
+
+      *    Meme regle que BISXTLE, utilisee quand la table est
+      *    indisponible, ne couvre pas l'annee demandee, ou que le
+      *    calendrier julien s'applique
+       3100-CALCULER-BISSEXTILE.
+           IF CALENDRIER-JULIEN
+               IF FUNCTION MOD(ANNEE, 4) = 0
+                   MOVE 'OUI' TO BISSEXTILE
+               ELSE
+                   MOVE 'NON' TO BISSEXTILE
+               END-IF
+           ELSE
+               IF FUNCTION MOD(ANNEE, 4) = 0 AND
+                  (FUNCTION MOD(ANNEE, 100) <> 0 OR
+                   FUNCTION MOD(ANNEE, 400) = 0)
+                   MOVE 'OUI' TO BISSEXTILE
+               ELSE
+                   MOVE 'NON' TO BISSEXTILE
+               END-IF
+           END-IF.
+
+      *    Cumule le resultat de l'annee dans le compteur de son siecle
+       3200-CUMULER-SIECLE.
+           IF ANNEE > 0
+               COMPUTE WS-SIECLE-NUM =
+                   FUNCTION INTEGER((ANNEE - 1) / 100) + 1
+      *        Garde-fou : ANNEE PIC 9(04) ne peut jamais depasser 9999,
+      *        donc WS-SIECLE-NUM ne devrait jamais depasser 100, mais
+      *        on ne prend pas de risque avec l'indexation de la table.
+               IF WS-SIECLE-NUM > 100
+                   MOVE 100 TO WS-SIECLE-NUM
+               END-IF
+               SET SIECLE-IDX TO WS-SIECLE-NUM
+               IF BISSEXTILE = 'OUI'
+                   ADD 1 TO ST-LEAP-COUNT(SIECLE-IDX)
+               ELSE
+                   ADD 1 TO ST-NONLEAP-COUNT(SIECLE-IDX)
+               END-IF
+           END-IF.
+
+      *    Annee illisible (non numerique, nulle) ou hors plage metier
+      *    (voir 2000) : ne tente ni calcul ni cumul par siecle, signale
+      *    l'anomalie et laisse 4000 ecrire un enregistrement de sortie
+      *    distinct (indicateur 'ERR') pour que le run continue au lieu
+      *    de faire abend ou de produire un resultat trompeur
+       3300-SIGNALER-ANNEE-INVALIDE.
+           DISPLAY "Annee rejetee (non numerique, nulle ou hors "
+               "plage " ANNEE-MIN "-" ANNEE-MAX ") : " YI-ANNEE
+           MOVE 'ERR' TO BISSEXTILE.
+
+      *    N'ecrit pas directement sur YEAR-OUTPUT-FILE : place le
+      *    resultat dans le tampon, qui n'est vide sur le fichier
+      *    qu'au prochain point de controle confirme (voir 5000)
+       4000-ECRIRE-RESULTAT.
+           ADD 1 TO WS-BUFFER-COUNT
+           SET WSB-IDX TO WS-BUFFER-COUNT
+           MOVE ANNEE TO WSB-ANNEE(WSB-IDX)
+           MOVE BISSEXTILE TO WSB-BISSEXTILE(WSB-IDX)
+           ADD 1 TO WS-RECORD-COUNT.
+
+      *    Toutes les WS-CHECKPOINT-INTERVAL annees confirmees, vide le
+      *    tampon vers YEAR-OUTPUT-FILE et note le nombre d'enregistre-
+      *    ments et l'etat des compteurs par siecle a cet instant, pour
+      *    permettre une reprise exacte sans dupliquer ni perdre de
+      *    resultats en cas d'abend
+      *    OPEN EXTEND (et non OUTPUT) : sous JCL DISP=MOD, un OPEN
+      *    OUTPUT sur un fichier sequentiel se positionne deja en fin de
+      *    fichier plutot que de le tronquer, donc autant l'ecrire
+      *    explicitement en ce sens. Chaque point de controle s'ajoute
+      *    au precedent ; 1000-INITIALISATION ne retient que le dernier
+      *    au redemarrage.
+       5000-POINT-DE-CONTROLE.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 5100-VIDER-TAMPON
+               OPEN EXTEND CHECKPOINT-FILE
+               MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+               MOVE SIECLE-TABLE TO CKPT-SIECLE-TABLE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *    Ecrit sur YEAR-OUTPUT-FILE tous les resultats accumules
+      *    depuis le dernier point de controle, puis vide le tampon
+       5100-VIDER-TAMPON.
+           PERFORM VARYING WSB-IDX FROM 1 BY 1
+                   UNTIL WSB-IDX > WS-BUFFER-COUNT
+               MOVE WSB-ANNEE(WSB-IDX) TO YO-ANNEE
+               MOVE WSB-BISSEXTILE(WSB-IDX) TO YO-BISSEXTILE
+               WRITE YEAR-OUTPUT-RECORD
+           END-PERFORM
+           MOVE 0 TO WS-BUFFER-COUNT.
+
+       9000-TERMINAISON.
+      *    Vide le reliquat du tampon (dernier lot, plus petit que
+      *    WS-CHECKPOINT-INTERVAL) avant de fermer definitivement
+           IF WS-BUFFER-COUNT > 0
+               PERFORM 5100-VIDER-TAMPON
+           END-IF
+           CLOSE YEAR-INPUT-FILE
+                 YEAR-OUTPUT-FILE
+           IF TABLE-DISPONIBLE
+               CLOSE LEAP-YEAR-TABLE
+           END-IF
+      *    Run termine normalement : ajoute un dernier point de controle
+      *    a zero pour que le prochain lancement reparte du debut du
+      *    fichier. Un simple OPEN OUTPUT + CLOSE sans WRITE ne suffit
+      *    pas a "effacer" les points de controle precedents sous
+      *    DISP=MOD (l'ouverture ne tronque pas) ; 1000-INITIALISATION
+      *    ne retenant que le DERNIER enregistrement lu, cet
+      *    enregistrement a zero prevaut sur les points de controle
+      *    intermediaires deja presents dans le fichier.
+      *    CKPT-SIECLE-TABLE est remis a zero (et non recopie depuis
+      *    SIECLE-TABLE, qui contient encore les compteurs de CE run) :
+      *    sinon le prochain run, meme non-restart, demarrerait
+      *    1000-INITIALISATION avec les compteurs par siecle du run
+      *    precedent deja charges, faussant son propre rapport sommaire.
+           OPEN EXTEND CHECKPOINT-FILE
+           MOVE 0 TO CKPT-RECORD-COUNT
+           MOVE ZEROS TO CKPT-SIECLE-TABLE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           PERFORM 6000-IMPRIMER-SOMMAIRE.
+
+      *    Rapport sommaire bissextile/non-bissextile par siecle
+       6000-IMPRIMER-SOMMAIRE.
+           OPEN OUTPUT SUMMARY-FILE
+           IF WS-SUMRPT-STATUS NOT = '00'
+               DISPLAY "Erreur ouverture SUMRPT, statut "
+                   WS-SUMRPT-STATUS
+               STOP RUN
+           END-IF
+           MOVE "RAPPORT SOMMAIRE BISSEXTILE PAR SIECLE" TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE SPACES TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE "PERIODE      BISSEXTILES    NON-BISS      % BISS"
+               TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE ALL '-' TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           PERFORM VARYING SIECLE-IDX FROM 1 BY 1
+                   UNTIL SIECLE-IDX > 100
+               COMPUTE WS-SIECLE-TOTAL = ST-LEAP-COUNT(SIECLE-IDX)
+                   + ST-NONLEAP-COUNT(SIECLE-IDX)
+               IF WS-SIECLE-TOTAL > 0
+                   COMPUTE WS-SIECLE-DEBUT = (SIECLE-IDX - 1) * 100 + 1
+                   COMPUTE WS-SIECLE-FIN = SIECLE-IDX * 100
+                   COMPUTE WS-SIECLE-PCT ROUNDED =
+                       ST-LEAP-COUNT(SIECLE-IDX) * 100 / WS-SIECLE-TOTAL
+                   STRING WS-SIECLE-DEBUT DELIMITED BY SIZE
+                          "-" DELIMITED BY SIZE
+                          WS-SIECLE-FIN DELIMITED BY SIZE
+                          INTO RPT-PERIODE
+                   MOVE ST-LEAP-COUNT(SIECLE-IDX) TO RPT-LEAP
+                   MOVE ST-NONLEAP-COUNT(SIECLE-IDX) TO RPT-NONLEAP
+                   MOVE WS-SIECLE-PCT TO RPT-PCT
+                   MOVE RPT-DETAIL-LINE TO SUMMARY-LINE
+                   WRITE SUMMARY-LINE
+               END-IF
+           END-PERFORM
+
+           CLOSE SUMMARY-FILE.
