@@ -0,0 +1,73 @@
+      ******************************************************************
+      *                                                                *
+      *   OBJECTIF  : Construit la table précalculée LEAP-YEAR-TABLE   *
+      *               (annee -> bissextile) utilisée par BISXTLE,      *
+      *               BISXTLEB et BUSDAYS pour éviter de recalculer    *
+      *               FUNCTION MOD à chaque lecture.                   *
+      *                                                                *
+      *   REMARQUE   : La table ne couvre que le calendrier grégorien  *
+      *               (à partir de 1600). Les années antérieures à la  *
+      *               réforme de 1582 restent calculées à la volée     *
+      *               selon la règle julienne (voir BISXTLE/BUSDAYS).  *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLDLEAP.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEAP-YEAR-TABLE ASSIGN TO LEAPTAB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LT-ANNEE
+               FILE STATUS IS WS-LEAPTAB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEAP-YEAR-TABLE.
+           COPY LEAPREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-LEAPTAB-STATUS PIC X(02) VALUE '00'.
+
+      *    Plage large couvrant les besoins des traitements batch
+       01  WS-ANNEE-DEBUT PIC 9(04) VALUE 1600.
+       01  WS-ANNEE-FIN PIC 9(04) VALUE 2999.
+
+      *    Annee / indicateur bissextile (voir copybook YEARREC)
+           COPY YEARREC.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN OUTPUT LEAP-YEAR-TABLE
+           IF WS-LEAPTAB-STATUS NOT = '00'
+               DISPLAY "Erreur ouverture LEAPTAB, statut "
+                   WS-LEAPTAB-STATUS
+               STOP RUN
+           END-IF
+           PERFORM VARYING ANNEE FROM WS-ANNEE-DEBUT BY 1
+                   UNTIL ANNEE > WS-ANNEE-FIN
+               PERFORM 1000-CALCULER-BISSEXTILE
+               MOVE ANNEE TO LT-ANNEE
+               MOVE BISSEXTILE TO LT-BISSEXTILE
+               WRITE LEAP-YEAR-RECORD
+           END-PERFORM
+           CLOSE LEAP-YEAR-TABLE
+           DISPLAY "Table LEAP-YEAR-TABLE générée pour "
+               WS-ANNEE-DEBUT " - " WS-ANNEE-FIN
+           STOP RUN.
+
+      *    Règle grégorienne (la table ne couvre que 1600 et au-delà)
+       1000-CALCULER-BISSEXTILE.
+           IF FUNCTION MOD(ANNEE, 4) = 0 AND
+              (FUNCTION MOD(ANNEE, 100) <> 0 OR
+               FUNCTION MOD(ANNEE, 400) = 0)
+               MOVE 'OUI' TO BISSEXTILE
+           ELSE
+               MOVE 'NON' TO BISSEXTILE
+           END-IF.
