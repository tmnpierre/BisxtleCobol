@@ -0,0 +1,303 @@
+      ******************************************************************
+      *                                                                *
+      *   OBJECTIF  : Calcule le nombre de jours calendaires entre     *
+      *               deux dates lues dans un fichier de transactions, *
+      *               en s'appuyant sur la meme determination des      *
+      *               annees bissextiles que BISXTLE (table LEAPTAB    *
+      *               precalculee par BLDLEAP, sinon calcul a la       *
+      *               volee) via le copybook partage YEARREC.          *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSDAYS.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO TRANSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSIN-STATUS.
+
+           SELECT DAYCOUNT-OUTPUT-FILE ASSIGN TO TRANSOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSOUT-STATUS.
+
+      *    Table précalculée des années bissextiles (voir BLDLEAP).
+      *    OPTIONAL : le programme fonctionne même si la table n'a
+      *    pas encore été générée, en recalculant à la volée.
+           SELECT OPTIONAL LEAP-YEAR-TABLE ASSIGN TO LEAPTAB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS LT-ANNEE
+               FILE STATUS IS WS-LEAPTAB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+      *    Une paire de dates AAAAMMJJ par enregistrement
+       01  TRANSACTION-RECORD.
+           05  TR-DATE1.
+               10  TR-DATE1-ANNEE PIC 9(04).
+               10  TR-DATE1-MOIS PIC 9(02).
+               10  TR-DATE1-JOUR PIC 9(02).
+           05  FILLER PIC X(01).
+           05  TR-DATE2.
+               10  TR-DATE2-ANNEE PIC 9(04).
+               10  TR-DATE2-MOIS PIC 9(02).
+               10  TR-DATE2-JOUR PIC 9(02).
+
+       FD  DAYCOUNT-OUTPUT-FILE
+           RECORDING MODE IS F.
+      *    Les deux dates en entrée suivies de l'écart en jours
+       01  DAYCOUNT-OUTPUT-RECORD.
+           05  OR-DATE1 PIC X(08).
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  OR-DATE2 PIC X(08).
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  OR-JOURS PIC -(7)9.
+
+       FD  LEAP-YEAR-TABLE.
+           COPY LEAPREC.
+
+       WORKING-STORAGE SECTION.
+
+      *    Année / indicateur bissextile (voir copybook YEARREC).
+      *    Réutilisé comme zone de travail pour chaque année testée.
+           COPY YEARREC.
+
+       01  WS-TRANSIN-STATUS PIC X(02) VALUE '00'.
+       01  WS-TRANSOUT-STATUS PIC X(02) VALUE '00'.
+       01  WS-LEAPTAB-STATUS PIC X(02) VALUE '00'.
+
+       01  WS-EOF-TRANSIN PIC X(01) VALUE 'N'.
+           88  EOF-TRANSIN VALUE 'Y'.
+
+       01  WS-TABLE-DISPONIBLE PIC X(01) VALUE 'N'.
+           88  TABLE-DISPONIBLE VALUE 'Y'.
+
+      *    Point de départ du décompte de jours (premier siècle
+      *    pleinement grégorien - les transactions plus anciennes ne
+      *    sont pas dans le périmètre de ce calcul de jours ouvrés)
+       01  EPOCH-ANNEE PIC 9(04) VALUE 1583.
+
+      *    Zones de calcul du nombre de jours écoulés depuis EPOCH-ANNEE
+       01  WS-CALC-ANNEE PIC 9(04).
+       01  WS-CALC-MOIS PIC 9(02).
+       01  WS-CALC-JOUR PIC 9(02).
+       01  WS-CALC-JOURS-TOTAL PIC S9(08).
+       01  WS-ANNEE-BOUCLE PIC 9(04).
+       01  WS-MOIS-IDX PIC 9(02).
+       01  WS-JOUR-MAX PIC 9(02).
+
+       01  WS-JOURS-DATE1 PIC S9(08).
+       01  WS-JOURS-DATE2 PIC S9(08).
+       01  WS-ECART-JOURS PIC S9(08).
+
+      *    La transaction est-elle dans le périmètre du calcul (dates
+      *    valides et non antérieures à EPOCH-ANNEE) ?
+       01  WS-TRANSACTION-VALIDE PIC X(01) VALUE 'O'.
+           88  TRANSACTION-VALIDE VALUE 'O'.
+
+      *    Nombre de jours de chaque mois (année non bissextile)
+       01  DAYS-IN-MONTH-VALUES.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 28.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+       01  DAYS-IN-MONTH REDEFINES DAYS-IN-MONTH-VALUES.
+           05  DIM-ENTRY PIC 9(02) OCCURS 12 TIMES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALISATION
+           PERFORM UNTIL EOF-TRANSIN
+               PERFORM 2000-LIRE-TRANSACTION
+               IF NOT EOF-TRANSIN
+                   PERFORM 3000-TRAITER-TRANSACTION
+               END-IF
+           END-PERFORM
+           PERFORM 9000-TERMINAISON
+           STOP RUN.
+
+       1000-INITIALISATION.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSIN-STATUS NOT = '00'
+               DISPLAY "Erreur ouverture TRANSIN, statut "
+                   WS-TRANSIN-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT DAYCOUNT-OUTPUT-FILE
+           IF WS-TRANSOUT-STATUS NOT = '00'
+               DISPLAY "Erreur ouverture TRANSOUT, statut "
+                   WS-TRANSOUT-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT LEAP-YEAR-TABLE
+           IF WS-LEAPTAB-STATUS = '00'
+               SET TABLE-DISPONIBLE TO TRUE
+           END-IF.
+
+       2000-LIRE-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET EOF-TRANSIN TO TRUE
+           END-READ.
+
+       3000-TRAITER-TRANSACTION.
+           PERFORM 3050-VALIDER-TRANSACTION
+           IF NOT TRANSACTION-VALIDE
+               PERFORM 3060-ECRIRE-ERREUR
+           ELSE
+               MOVE TR-DATE1-ANNEE TO WS-CALC-ANNEE
+               MOVE TR-DATE1-MOIS TO WS-CALC-MOIS
+               MOVE TR-DATE1-JOUR TO WS-CALC-JOUR
+               PERFORM 3100-CALCULER-JOURS-TOTAL
+               MOVE WS-CALC-JOURS-TOTAL TO WS-JOURS-DATE1
+
+               MOVE TR-DATE2-ANNEE TO WS-CALC-ANNEE
+               MOVE TR-DATE2-MOIS TO WS-CALC-MOIS
+               MOVE TR-DATE2-JOUR TO WS-CALC-JOUR
+               PERFORM 3100-CALCULER-JOURS-TOTAL
+               MOVE WS-CALC-JOURS-TOTAL TO WS-JOURS-DATE2
+
+               COMPUTE WS-ECART-JOURS = WS-JOURS-DATE2 - WS-JOURS-DATE1
+
+               MOVE TR-DATE1 TO OR-DATE1
+               MOVE TR-DATE2 TO OR-DATE2
+               MOVE WS-ECART-JOURS TO OR-JOURS
+               WRITE DAYCOUNT-OUTPUT-RECORD
+           END-IF.
+
+      *    Rejette toute transaction hors du périmètre du calcul, pour
+      *    éviter la boucle infinie de 3100 sur une année antérieure à
+      *    EPOCH-ANNEE et le débordement d'indice de DIM-ENTRY sur un
+      *    mois hors plage
+       3050-VALIDER-TRANSACTION.
+           MOVE 'O' TO WS-TRANSACTION-VALIDE
+           IF TR-DATE1-ANNEE < EPOCH-ANNEE OR
+              TR-DATE2-ANNEE < EPOCH-ANNEE
+               MOVE 'N' TO WS-TRANSACTION-VALIDE
+           END-IF
+           IF TR-DATE1-MOIS < 1 OR TR-DATE1-MOIS > 12
+               MOVE 'N' TO WS-TRANSACTION-VALIDE
+           END-IF
+           IF TR-DATE2-MOIS < 1 OR TR-DATE2-MOIS > 12
+               MOVE 'N' TO WS-TRANSACTION-VALIDE
+           END-IF
+      *    Le jour ne peut être validé contre son mois qu'une fois le
+      *    mois lui-même connu valide (DIM-ENTRY ne tolère pas un
+      *    indice hors 1-12)
+           IF TRANSACTION-VALIDE
+               MOVE TR-DATE1-ANNEE TO WS-CALC-ANNEE
+               MOVE TR-DATE1-MOIS TO WS-CALC-MOIS
+               MOVE TR-DATE1-JOUR TO WS-CALC-JOUR
+               PERFORM 3070-VALIDER-JOUR-DU-MOIS
+               MOVE TR-DATE2-ANNEE TO WS-CALC-ANNEE
+               MOVE TR-DATE2-MOIS TO WS-CALC-MOIS
+               MOVE TR-DATE2-JOUR TO WS-CALC-JOUR
+               PERFORM 3070-VALIDER-JOUR-DU-MOIS
+           END-IF.
+
+      *    Vérifie que WS-CALC-JOUR est un jour réel du mois
+      *    WS-CALC-MOIS pour l'année WS-CALC-ANNEE (29 février accepté
+      *    uniquement les années bissextiles) - rejette par exemple le
+      *    30 février ou le 31 avril au lieu de laisser 3100 calculer
+      *    un écart en jours faux mais plausible
+       3070-VALIDER-JOUR-DU-MOIS.
+           IF WS-CALC-JOUR < 1
+               MOVE 'N' TO WS-TRANSACTION-VALIDE
+           ELSE
+               MOVE WS-CALC-ANNEE TO ANNEE
+               PERFORM 4000-DETERMINER-BISSEXTILE
+               MOVE DIM-ENTRY(WS-CALC-MOIS) TO WS-JOUR-MAX
+               IF WS-CALC-MOIS = 2 AND BISSEXTILE = 'OUI'
+                   ADD 1 TO WS-JOUR-MAX
+               END-IF
+               IF WS-CALC-JOUR > WS-JOUR-MAX
+                   MOVE 'N' TO WS-TRANSACTION-VALIDE
+               END-IF
+           END-IF.
+
+      *    Transaction rejetée : signale l'anomalie sur SYSOUT et
+      *    marque l'écart en jours par une valeur sentinelle plutôt
+      *    que de risquer le calcul
+       3060-ECRIRE-ERREUR.
+           DISPLAY "Transaction rejetee (date hors plage ou invalide) "
+               "- annee minimum " EPOCH-ANNEE ": "
+               TR-DATE1 " / " TR-DATE2
+           MOVE TR-DATE1 TO OR-DATE1
+           MOVE TR-DATE2 TO OR-DATE2
+           MOVE -9999999 TO OR-JOURS
+           WRITE DAYCOUNT-OUTPUT-RECORD.
+
+      *    Nombre de jours écoulés entre le 1er janvier EPOCH-ANNEE et
+      *    la date WS-CALC-ANNEE/MOIS/JOUR (bornes incluses)
+       3100-CALCULER-JOURS-TOTAL.
+           MOVE 0 TO WS-CALC-JOURS-TOTAL
+           PERFORM VARYING WS-ANNEE-BOUCLE FROM EPOCH-ANNEE BY 1
+                   UNTIL WS-ANNEE-BOUCLE = WS-CALC-ANNEE
+               MOVE WS-ANNEE-BOUCLE TO ANNEE
+               PERFORM 4000-DETERMINER-BISSEXTILE
+               IF BISSEXTILE = 'OUI'
+                   ADD 366 TO WS-CALC-JOURS-TOTAL
+               ELSE
+                   ADD 365 TO WS-CALC-JOURS-TOTAL
+               END-IF
+           END-PERFORM
+
+           MOVE WS-CALC-ANNEE TO ANNEE
+           PERFORM 4000-DETERMINER-BISSEXTILE
+
+           PERFORM VARYING WS-MOIS-IDX FROM 1 BY 1
+                   UNTIL WS-MOIS-IDX = WS-CALC-MOIS
+               ADD DIM-ENTRY(WS-MOIS-IDX) TO WS-CALC-JOURS-TOTAL
+               IF WS-MOIS-IDX = 2 AND BISSEXTILE = 'OUI'
+                   ADD 1 TO WS-CALC-JOURS-TOTAL
+               END-IF
+           END-PERFORM
+
+           ADD WS-CALC-JOUR TO WS-CALC-JOURS-TOTAL.
+
+      *    Recherche d'abord dans la table précalculée, sinon calcule -
+      *    même règle que BISXTLE/BISXTLEB (grégorien ; ANNEE est
+      *    toujours >= EPOCH-ANNEE ici, donc pas de cas julien)
+       4000-DETERMINER-BISSEXTILE.
+           IF TABLE-DISPONIBLE
+               MOVE ANNEE TO LT-ANNEE
+               READ LEAP-YEAR-TABLE
+                   INVALID KEY
+                       PERFORM 4100-CALCULER-BISSEXTILE
+                   NOT INVALID KEY
+                       MOVE LT-BISSEXTILE TO BISSEXTILE
+               END-READ
+           ELSE
+               PERFORM 4100-CALCULER-BISSEXTILE
+           END-IF.
+
+       4100-CALCULER-BISSEXTILE.
+           IF FUNCTION MOD(ANNEE, 4) = 0 AND
+              (FUNCTION MOD(ANNEE, 100) <> 0 OR
+               FUNCTION MOD(ANNEE, 400) = 0)
+               MOVE 'OUI' TO BISSEXTILE
+           ELSE
+               MOVE 'NON' TO BISSEXTILE
+           END-IF.
+
+       9000-TERMINAISON.
+           CLOSE TRANSACTION-FILE
+                 DAYCOUNT-OUTPUT-FILE
+           IF TABLE-DISPONIBLE
+               CLOSE LEAP-YEAR-TABLE
+           END-IF.
