@@ -0,0 +1,22 @@
+//BISXTLEB JOB (ACCT),'VERIF BISSEXTILE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Traitement batch de BISXTLE : lit une liste d'annees sur
+//* YEARIN et ecrit annee + indicateur bissextile sur YEAROUT.
+//*--------------------------------------------------------------
+//STEP01   EXEC PGM=BISXTLEB
+//STEPLIB  DD   DSN=PROD.BISXTLE.LOADLIB,DISP=SHR
+//YEARIN   DD   DSN=PROD.BISXTLE.ANNEES.INPUT,DISP=SHR
+//YEAROUT  DD   DSN=PROD.BISXTLE.ANNEES.OUTPUT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=8)
+//LEAPTAB  DD   DSN=PROD.BISXTLE.LEAPTAB,DISP=SHR
+//*        CHKPT doit survivre au job pour permettre une reprise :
+//*        MOD cree le jeu de donnees au premier run, le conserve
+//*        (catalogue) aux runs suivants, qu'il y ait eu abend ou non.
+//CHKPT    DD   DSN=PROD.BISXTLE.ANNEES.CHECKPOINT,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=1608)
+//SUMRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
