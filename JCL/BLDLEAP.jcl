@@ -0,0 +1,14 @@
+//BLDLEAP  JOB (ACCT),'BUILD LEAP TABLE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Construction ponctuelle de la table precalculee des annees
+//* bissextiles utilisee par BISXTLE, BISXTLEB et BUSDAYS.
+//* A relancer uniquement si la plage d'annees couverte doit
+//* changer (voir WS-ANNEE-DEBUT / WS-ANNEE-FIN dans BLDLEAP).
+//*--------------------------------------------------------------
+//STEP01   EXEC PGM=BLDLEAP
+//STEPLIB  DD   DSN=PROD.BISXTLE.LOADLIB,DISP=SHR
+//LEAPTAB  DD   DSN=PROD.BISXTLE.LEAPTAB,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(50,10)),
+//              DCB=(RECFM=FB,LRECL=7)
+//SYSOUT   DD   SYSOUT=*
