@@ -0,0 +1,15 @@
+//BUSDAYS  JOB (ACCT),'ECART EN JOURS',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Calcule l'ecart en jours entre chaque paire de dates du
+//* fichier de transactions TRANSIN et ecrit le resultat sur
+//* TRANSOUT. S'appuie sur la table LEAPTAB (voir BLDLEAP).
+//*--------------------------------------------------------------
+//STEP01   EXEC PGM=BUSDAYS
+//STEPLIB  DD   DSN=PROD.BISXTLE.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=PROD.BISXTLE.TRANSACTIONS.INPUT,DISP=SHR
+//TRANSOUT DD   DSN=PROD.BISXTLE.TRANSACTIONS.OUTPUT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(10,10)),
+//              DCB=(RECFM=FB,LRECL=26)
+//LEAPTAB  DD   DSN=PROD.BISXTLE.LEAPTAB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
