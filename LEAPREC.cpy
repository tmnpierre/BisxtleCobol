@@ -0,0 +1,10 @@
+      ******************************************************************
+      *   LEAPREC : gabarit partagé de l'enregistrement de la table    *
+      *   LEAP-YEAR-TABLE (année -> bissextile). COPY par tous les     *
+      *   programmes qui lisent ou écrivent cette table (BISXTLE,      *
+      *   BISXTLEB, BLDLEAP, BUSDAYS) pour que LT-ANNEE et              *
+      *   LT-BISSEXTILE ne divergent pas d'un programme à l'autre.     *
+      ******************************************************************
+       01  LEAP-YEAR-RECORD.
+           05  LT-ANNEE PIC 9(04).
+           05  LT-BISSEXTILE PIC X(03).
