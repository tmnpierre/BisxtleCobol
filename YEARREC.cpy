@@ -0,0 +1,11 @@
+      ******************************************************************
+      *   YEARREC : gabarit partagé année / indicateur bissextile.     *
+      *   COPY par tous les programmes qui déterminent si une année    *
+      *   est bissextile (BISXTLE, BISXTLEB, BLDLEAP, BUSDAYS) pour    *
+      *   que ANNEE et BISSEXTILE ne divergent pas d'un programme à    *
+      *   l'autre.                                                     *
+      ******************************************************************
+      *    Année à vérifier
+       01  ANNEE PIC 9(04).
+      *    Indicateur pour savoir si l'année est bissextile
+       01  BISSEXTILE PIC X(03) VALUE 'NON'.
